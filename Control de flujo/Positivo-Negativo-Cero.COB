@@ -4,21 +4,92 @@
       ****************************************************************
       *                           Ejercicio 1
       * Escribe un programa COBOL que solicite al usuario ingresar un
-      * n�mero entero. El programa debe usar una sentencia IF para
-      * determinar si el n�mero es positivo, negativo o cero, y
+      * número entero. El programa debe usar una sentencia IF para
+      * determinar si el número es positivo, negativo o cero, y
       * mostrar un mensaje apropiado en la consola
+      *
+      * Historial de modificaciones:
+      * - ACCEPT NUMERO1 ahora se valida como numérico y se reintenta
+      *   la captura en vez de dejar pasar una entrada inválida al IF.
+      * - Se agregó un modo por lotes que lee un archivo de números
+      *   (NUMCLAS.DAT) y reporta cuántos fueron positivos, negativos
+      *   y cero, con un renglón de resumen, para clasificar listas
+      *   completas en vez de un valor a la vez.
+      * - NUMCLAS.DAT se renombró desde NUMEROS.DAT: ese nombre ya lo
+      *   usa NUMERO-MAYOR para un archivo con un layout distinto
+      *   (PIC S9(7)V99 contra el PIC S9(3)V99 de aquí), y ambos
+      *   programas pueden vivir en el mismo directorio de corrida.
+      * - El STOP RUN final se cambió por GOBACK para que el programa
+      *   pueda ser invocado como subprograma desde el menú principal
+      *   sin tumbar el run unit completo, sin afectar su uso directo.
       ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMEROS-FILE ASSIGN TO "NUMCLAS.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-NUMEROS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  NUMEROS-FILE.
+       01  NUMERO-RENGLON             PIC S9(3)V99.
+
        WORKING-STORAGE SECTION.
       *Variables ejercicio 1
        01 NUMERO1 PIC S9(3)V99 VALUE ZERO.
+       01 NUMERO1-ENTRADA PIC X(6) VALUE SPACES.
+       01 ENTRADA-VALIDA PIC X(1) VALUE "N".
 
+       01  FS-NUMEROS                  PIC X(2) VALUE "00".
+       01  MODO-ENTRADA                 PIC X(1) VALUE SPACE.
+       01  MODO                          PIC 9(1) VALUE 0.
+       01  CONTADOR-POSITIVOS            PIC 9(6) VALUE 0.
+       01  CONTADOR-NEGATIVOS             PIC 9(6) VALUE 0.
+       01  CONTADOR-CEROS                  PIC 9(6) VALUE 0.
+       01  CONTADOR-TOTAL                   PIC 9(6) VALUE 0.
 
        PROCEDURE DIVISION.
        EJERCICIO1.
-            DISPLAY "ESCRIBRE UN N�MERO DE M�XIMO 3 DIGITOS".
-            ACCEPT NUMERO1
+            DISPLAY "1. CAPTURA INTERACTIVA  2. PROCESAR ARCHIVO".
+            PERFORM PIDE-MODO UNTIL ENTRADA-VALIDA = "S".
+            MOVE "N" TO ENTRADA-VALIDA.
+
+            IF MODO = 2
+               PERFORM CLASIFICA-ARCHIVO
+            ELSE
+               PERFORM PIDE-NUMERO1 UNTIL ENTRADA-VALIDA = "S"
+               MOVE "N" TO ENTRADA-VALIDA
+               PERFORM CLASIFICA-NUMERO1
+            END-IF.
+
+            GOBACK.
+
+       PIDE-MODO.
+            DISPLAY "Opción: ".
+            ACCEPT MODO-ENTRADA.
+            IF MODO-ENTRADA IS NOT NUMERIC
+               DISPLAY "Coloca un número válido"
+            ELSE
+               MOVE MODO-ENTRADA TO MODO
+               MOVE "S" TO ENTRADA-VALIDA
+            END-IF.
+
+      ******************************************************************
+      * Valida que lo capturado sea numérico antes de clasificarlo,
+      * en vez de dejarlo pasar directo al IF de positivo/negativo/cero.
+      ******************************************************************
+       PIDE-NUMERO1.
+            DISPLAY "ESCRIBE UN NÚMERO DE MÁXIMO 3 DIGITOS".
+            ACCEPT NUMERO1-ENTRADA.
+            IF NUMERO1-ENTRADA IS NOT NUMERIC
+               DISPLAY "Entrada inválida, captura sólo dígitos."
+            ELSE
+               MOVE NUMERO1-ENTRADA TO NUMERO1
+               MOVE "S" TO ENTRADA-VALIDA
+            END-IF.
+
+       CLASIFICA-NUMERO1.
             IF NUMERO1 GREATER 0
                DISPLAY "POSITIVO"
             END-IF.
@@ -31,6 +102,40 @@
                 DISPLAY "CERO"
              END-IF.
 
+      ******************************************************************
+      * Modo por lotes: lee NUMEROS.DAT, un número por renglón, y
+      * cuenta cuántos cayeron en cada clasificación.
+      ******************************************************************
+       CLASIFICA-ARCHIVO.
+            MOVE 0 TO CONTADOR-POSITIVOS CONTADOR-NEGATIVOS
+               CONTADOR-CEROS CONTADOR-TOTAL.
+            OPEN INPUT NUMEROS-FILE.
+            IF FS-NUMEROS NOT = "00"
+               DISPLAY "No se pudo abrir NUMCLAS.DAT"
+            ELSE
+               PERFORM CLASIFICA-RENGLON UNTIL FS-NUMEROS = "10"
+               CLOSE NUMEROS-FILE
+               DISPLAY "Positivos: " CONTADOR-POSITIVOS
+               DISPLAY "Negativos: " CONTADOR-NEGATIVOS
+               DISPLAY "Ceros:     " CONTADOR-CEROS
+               DISPLAY "Total procesados: " CONTADOR-TOTAL
+            END-IF.
+
+       CLASIFICA-RENGLON.
+            READ NUMEROS-FILE
+               AT END MOVE "10" TO FS-NUMEROS
+            END-READ.
+            IF FS-NUMEROS NOT = "10"
+               ADD 1 TO CONTADOR-TOTAL
+               IF NUMERO-RENGLON GREATER 0
+                  ADD 1 TO CONTADOR-POSITIVOS
+               ELSE
+                  IF NUMERO-RENGLON LESS 0
+                     ADD 1 TO CONTADOR-NEGATIVOS
+                  ELSE
+                     ADD 1 TO CONTADOR-CEROS
+                  END-IF
+               END-IF
+            END-IF.
 
-            STOP RUN.
        END PROGRAM CONTROL-DE-FLUJO.
