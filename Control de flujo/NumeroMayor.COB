@@ -1,38 +1,182 @@
       ******************************************************************
       *                        Ejercicio 2
-      * Descripci�n: Crea un programa COBOL que pida al usuario ingresar
-      * dos n�meros enteros. El programa debe utilizar una sentencia
-      * IF para comparar los dos n�meros y mostrar cu�l es el
-      * mayor. Si los n�meros son iguales, debe mostrar un
+      * Descripción: Crea un programa COBOL que pida al usuario ingresar
+      * dos números enteros. El programa debe utilizar una sentencia
+      * IF para comparar los dos números y mostrar cuál es el
+      * mayor. Si los números son iguales, debe mostrar un
       * mensaje indicando que son iguales.
+      *
+      * Historial de modificaciones:
+      * - Se agregó un modo por lotes que lee un archivo de números
+      *   (NUMEROS.DAT) y reporta el máximo y el mínimo de todo el
+      *   conjunto, para comparar listas completas en vez de sólo
+      *   dos valores a la vez.
+      * - Cada comparación (interactiva o por lotes) se agrega a una
+      *   bitácora histórica (HISTORIAL.DAT) con los valores de
+      *   entrada, el resultado y la fecha y hora de la corrida.
+      * - El STOP RUN final se cambió por GOBACK para que el programa
+      *   pueda ser invocado como subprograma desde el menú principal
+      *   sin tumbar el run unit completo, sin afectar su uso directo.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NUMERO-MAYOR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMEROS-FILE ASSIGN TO "NUMEROS.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-NUMEROS.
+
+           SELECT HISTORIAL-FILE ASSIGN TO "HISTORIAL.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-HISTORIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  NUMEROS-FILE.
+       01  NUMERO-RENGLON              PIC S9(7)V99.
+
+       FD  HISTORIAL-FILE.
+       01  LINEA-HISTORIAL              PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 NUMERO1 PIC 9(3) VALUE 0.
        01 NUMERO2 PIC 9(3) VALUE 0.
+       01 RESULTADO-MENSAJE PIC A(30) VALUE SPACES.
+
+       01  FS-NUMEROS                   PIC X(2) VALUE "00".
+       01  FS-HISTORIAL                  PIC X(2) VALUE "00".
+       01  MODO-ENTRADA                   PIC X(1) VALUE SPACE.
+       01  MODO                            PIC 9(1) VALUE 0.
+
+       01  MAXIMO-ARCHIVO                  PIC S9(7)V99 VALUE 0.
+       01  MINIMO-ARCHIVO                   PIC S9(7)V99 VALUE 0.
+       01  TOTAL-LEIDOS                      PIC 9(6) VALUE 0.
+
+       01  WS-FECHA-HORA.
+           05 WS-FECHA                    PIC 9(8).
+           05 WS-HORA                      PIC 9(6).
+
+       01  LINEA-HIST-DETALLE.
+           05 LH-NUM1                     PIC ZZZZZZ9.99.
+           05 FILLER                       PIC X(1) VALUE SPACE.
+           05 LH-NUM2                       PIC ZZZZZZ9.99.
+           05 FILLER                         PIC X(1) VALUE SPACE.
+           05 LH-RESULTADO                    PIC A(10).
+           05 FILLER                           PIC X(1) VALUE SPACE.
+           05 LH-FECHA                          PIC 9(8).
+           05 FILLER                            PIC X(1) VALUE SPACE.
+           05 LH-HORA                            PIC 9(6).
 
        PROCEDURE DIVISION.
        EJERCICIO2.
+            DISPLAY "1. COMPARAR DOS NUMEROS  2. PROCESAR ARCHIVO".
+            ACCEPT MODO-ENTRADA.
+            MOVE MODO-ENTRADA TO MODO.
+
+            IF MODO = 2
+               PERFORM COMPARA-ARCHIVO
+            ELSE
+               PERFORM COMPARA-DOS-NUMEROS
+            END-IF.
+
+            GOBACK.
 
-            DISPLAY "Ingresa un n�mero de m�ximo 3 d�gitos".
+       COMPARA-DOS-NUMEROS.
+            DISPLAY "Ingresa un número de máximo 3 dígitos".
             ACCEPT NUMERO1.
-            DISPLAY "Ingresa otro n�mero de m�ximo 3 d�gitos".
+            DISPLAY "Ingresa otro número de máximo 3 dígitos".
             ACCEPT NUMERO2.
 
             IF NUMERO1 > NUMERO2 THEN
                DISPLAY "El numero mayor es: " NUMERO1
+               MOVE "GANA NUMERO1" TO RESULTADO-MENSAJE
                ELSE
                   IF NUMERO1 < NUMERO2 THEN
                      DISPLAY "El numero mayor es: " NUMERO2
+                     MOVE "GANA NUMERO2" TO RESULTADO-MENSAJE
                      ELSE
-                        DISPLAY "Los n�meros son iguales"
+                        DISPLAY "Los números son iguales"
+                        MOVE "EMPATE" TO RESULTADO-MENSAJE
                    END-IF.
 
+            PERFORM GRABA-HISTORIAL-COMPARACION.
+
+      ******************************************************************
+      * Modo por lotes: lee NUMEROS.DAT y reporta el máximo y el
+      * mínimo de todo el archivo.
+      ******************************************************************
+       COMPARA-ARCHIVO.
+            MOVE 0 TO MAXIMO-ARCHIVO MINIMO-ARCHIVO TOTAL-LEIDOS.
+            OPEN INPUT NUMEROS-FILE.
+            IF FS-NUMEROS NOT = "00"
+               DISPLAY "No se pudo abrir NUMEROS.DAT"
+            ELSE
+               PERFORM LEE-PRIMER-RENGLON
+               PERFORM COMPARA-RENGLON UNTIL FS-NUMEROS = "10"
+               CLOSE NUMEROS-FILE
+               IF TOTAL-LEIDOS > 0
+                  DISPLAY "Máximo: " MAXIMO-ARCHIVO
+                  DISPLAY "Mínimo: " MINIMO-ARCHIVO
+                  DISPLAY "Total de valores: " TOTAL-LEIDOS
+                  PERFORM GRABA-HISTORIAL-ARCHIVO
+               ELSE
+                  DISPLAY "El archivo no tiene datos."
+               END-IF
+            END-IF.
+
+       LEE-PRIMER-RENGLON.
+            READ NUMEROS-FILE
+               AT END MOVE "10" TO FS-NUMEROS
+            END-READ.
+            IF FS-NUMEROS NOT = "10"
+               MOVE NUMERO-RENGLON TO MAXIMO-ARCHIVO
+               MOVE NUMERO-RENGLON TO MINIMO-ARCHIVO
+               MOVE 1 TO TOTAL-LEIDOS
+            END-IF.
+
+       COMPARA-RENGLON.
+            READ NUMEROS-FILE
+               AT END MOVE "10" TO FS-NUMEROS
+            END-READ.
+            IF FS-NUMEROS NOT = "10"
+               ADD 1 TO TOTAL-LEIDOS
+               IF NUMERO-RENGLON > MAXIMO-ARCHIVO
+                  MOVE NUMERO-RENGLON TO MAXIMO-ARCHIVO
+               END-IF
+               IF NUMERO-RENGLON < MINIMO-ARCHIVO
+                  MOVE NUMERO-RENGLON TO MINIMO-ARCHIVO
+               END-IF
+            END-IF.
+
+      ******************************************************************
+      * Bitácora de comparaciones: una línea por corrida con los
+      * valores de entrada, el resultado y la fecha/hora.
+      ******************************************************************
+       GRABA-HISTORIAL-COMPARACION.
+            MOVE NUMERO1 TO LH-NUM1.
+            MOVE NUMERO2 TO LH-NUM2.
+            MOVE RESULTADO-MENSAJE TO LH-RESULTADO.
+            PERFORM ESCRIBE-HISTORIAL.
+
+       GRABA-HISTORIAL-ARCHIVO.
+            MOVE MAXIMO-ARCHIVO TO LH-NUM1.
+            MOVE MINIMO-ARCHIVO TO LH-NUM2.
+            MOVE "ARCHIVO" TO LH-RESULTADO.
+            PERFORM ESCRIBE-HISTORIAL.
 
+       ESCRIBE-HISTORIAL.
+            ACCEPT WS-FECHA FROM DATE YYYYMMDD.
+            ACCEPT WS-HORA FROM TIME.
+            MOVE WS-FECHA TO LH-FECHA.
+            MOVE WS-HORA TO LH-HORA.
+            MOVE LINEA-HIST-DETALLE TO LINEA-HISTORIAL.
 
+            OPEN EXTEND HISTORIAL-FILE.
+            IF FS-HISTORIAL = "35"
+               OPEN OUTPUT HISTORIAL-FILE
+            END-IF.
+            WRITE LINEA-HISTORIAL.
+            CLOSE HISTORIAL-FILE.
 
-            STOP RUN.
        END PROGRAM NUMERO-MAYOR.
