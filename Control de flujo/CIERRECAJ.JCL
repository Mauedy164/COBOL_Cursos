@@ -0,0 +1,15 @@
+//CIERRECAJ JOB (ACCTG),'CIERRE CAJERO',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Cierre de dia del cajero automatico.
+//* Lee MOVIMIENTOS.DAT (bitacora generada por CajeroAutomatico)
+//* y produce LIQUIDACION.TXT para cuadrar contra el mayor general
+//* antes de abrir el siguiente dia habil.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CIERRE-CAJERO
+//STEPLIB  DD   DISP=SHR,DSN=PROD.CAJERO.LOADLIB
+//MOVIMIEN DD   DISP=SHR,DSN=PROD.CAJERO.MOVIMIENTOS
+//LIQUIDAC DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.CAJERO.LIQUIDACION,
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD   SYSOUT=*
