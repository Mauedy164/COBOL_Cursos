@@ -13,53 +13,610 @@
       * mostrar un mensaje de error.
       * Si elige "Salir", terminar el programa.
       * Si ingresa una opción inválida, mostrar un mensaje de error.
+      *
+      * Historial de modificaciones:
+      * - Se agregó autenticación por número de cuenta y PIN contra un
+      *   archivo indexado de cuentas (CUENTAS), con bloqueo a los 3
+      *   intentos fallidos, en vez de operar sobre un SALDO fijo.
+      * - El SALDO ya no vive en WORKING-STORAGE: cada cuenta tiene su
+      *   propio saldo, nombre de titular y moneda dentro de CUENTAS,
+      *   así que el saldo persiste entre corridas del programa.
+      * - Se agregó la opción 4 "Depositar dinero".
+      * - Toda consulta, depósito y retiro se graba en la bitácora
+      *   MOVIMIENTOS para poder reconstruir el día si un cliente
+      *   reclama un cargo.
+      * - Los retiros respetan un límite diario por cuenta, además de
+      *   la disponibilidad de saldo.
+      * - Los retiros también validan que el cajero tenga billetes
+      *   suficientes para armar el monto exacto solicitado.
+      * - Se agregó la opción 5 "Mini estado de cuenta" con los
+      *   últimos movimientos de la cuenta.
+      * - Las cuentas en moneda extranjera se consultan y retiran en su
+      *   propia moneda y se muestran convertidas a la moneda local.
+      * - DECISION y RETIRO se validan como numéricos antes de usarse,
+      *   reintentando la captura en vez de dejar pasar basura al IF.
+      * - El STOP RUN final se cambió por GOBACK para que el programa
+      *   pueda ser invocado como subprograma desde el menú principal
+      *   sin tumbar el run unit completo, sin afectar su uso directo.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-FILE ASSIGN TO "CUENTAS.DAT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CTA-NUMERO
+              FILE STATUS IS FS-CUENTAS.
+
+           SELECT MOVIMIENTOS-FILE ASSIGN TO "MOVIMIENTOS.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-MOVIMIENTOS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CUENTAS-FILE.
+           COPY CUENTA.
+
+       FD  MOVIMIENTOS-FILE.
+           COPY MOVIMIEN.
+
        WORKING-STORAGE SECTION.
-       01 SALDO PIC S9(5)V99 VALUE 1000.
-       01 RETIRO PIC S9(5)V99 VALUE 0.
-       01 MI-MENSAJE PIC A(60) VALUE SPACES.
-       01 DECISION PIC 9(1) VALUE 0.
+       01  FS-CUENTAS              PIC X(2) VALUE "00".
+       01  FS-MOVIMIENTOS          PIC X(2) VALUE "00".
+
+       01  RETIRO                  PIC S9(7)V99 VALUE 0.
+       01  DEPOSITO                PIC S9(7)V99 VALUE 0.
+       01  MI-MENSAJE               PIC A(60) VALUE SPACES.
+       01  DECISION                 PIC 9(1) VALUE 0.
+       01  DECISION-ENTRADA         PIC X(1) VALUE SPACE.
+       01  ENTRADA-VALIDA           PIC X(1) VALUE "N".
+
+       01  CTA-NUMERO-ENTRADA        PIC X(6) VALUE SPACES.
+       01  PIN-ENTRADA               PIC X(4) VALUE SPACES.
+       01  PIN-ENTRADA-NUM           PIC 9(4) VALUE 0.
+       01  INTENTOS                  PIC 9(1) VALUE 0.
+       01  AUTENTICADO               PIC X(1) VALUE "N".
+       01  SESION-ACTIVA             PIC X(1) VALUE "N".
+
+       01  OPCION-BIENVENIDA-ENTRADA PIC X(1) VALUE SPACE.
+       01  OPCION-BIENVENIDA         PIC 9(1) VALUE 0.
+
+       01  SALDO-EQUIVALENTE         PIC S9(7)V99 VALUE 0.
+       01  MONTO-EQUIVALENTE         PIC S9(7)V99 VALUE 0.
+
+       01  FECHA-HOY                 PIC 9(8) VALUE 0.
+       01  HORA-ACTUAL               PIC 9(6) VALUE 0.
+       01  WS-FECHA-HORA.
+           05 WS-ANIO                PIC 9(4).
+           05 WS-MES                 PIC 9(2).
+           05 WS-DIA                 PIC 9(2).
+
+      * Tabla de tasas de cambio contra la moneda local (MXN). Se
+      * inicializa una sola vez al arrancar el programa.
+       01  TABLA-MONEDAS.
+           05 TASA-ENTRY OCCURS 3 TIMES INDEXED BY IDX-MONEDA.
+              10 TC-CODIGO           PIC X(3).
+              10 TC-TASA              PIC 9(3)V9999.
+
+      * Billetes disponibles en el cajero, del de mayor al de menor
+      * denominación, y cuántos se necesitan de cada uno para armar
+      * el retiro en curso.
+       01  TABLA-BILLETES.
+           05 BILLETE-ENTRY OCCURS 4 TIMES INDEXED BY IDX-BIL.
+              10 BIL-VALOR            PIC 9(3).
+              10 BIL-CANTIDAD          PIC 9(3).
+              10 BIL-USADOS            PIC 9(3).
+       01  MONTO-RESTANTE            PIC 9(7) VALUE 0.
+       01  BIL-NECESARIOS            PIC 9(3) VALUE 0.
+       01  RETIRO-DISPENSABLE        PIC X(1) VALUE "N".
+       01  RETIRO-ENTERO             PIC S9(7)V99 VALUE 0.
+       01  RETIRO-CENTAVOS           PIC 9(2) VALUE 0.
+
+      * Controla que tasas y billetes se inicialicen una sola vez por
+      * run unit: si el programa se vuelve a CALLear desde el menú
+      * principal, WORKING-STORAGE no se reinicializa solo, así que sin
+      * esta bandera INICIALIZA-BILLETES repondría el efectivo cada vez.
+       01  PRIMERA-VEZ               PIC X(1) VALUE "S".
+
+      * Límite diario de retiro por cuenta, configurable en una sola
+      * constante para que el banco pueda ajustarlo sin tocar la
+      * lógica.
+       01  LIMITE-DIARIO-DEFAULT     PIC S9(7)V99 VALUE 5000.00.
 
+      * Historial de movimientos de la cuenta para el mini estado de
+      * cuenta: se hacen dos pasadas sobre MOVIMIENTOS, la primera
+      * cuenta cuántos movimientos tiene la cuenta y la segunda
+      * imprime sólo los últimos MINI-ESTADO-RENGLONES.
+       01  MINI-ESTADO-RENGLONES     PIC 9(2) VALUE 10.
+       01  TOTAL-MOVS-CUENTA         PIC 9(6) VALUE 0.
+       01  MOVS-A-SALTAR             PIC 9(6) VALUE 0.
+       01  MOVS-LEIDOS               PIC 9(6) VALUE 0.
 
        PROCEDURE DIVISION.
        EJERCICIO3.
+           IF PRIMERA-VEZ = "S"
+              PERFORM INICIALIZA-TASAS
+              PERFORM INICIALIZA-BILLETES
+              MOVE "N" TO PRIMERA-VEZ
+           END-IF.
+           ACCEPT WS-FECHA-HORA FROM DATE YYYYMMDD.
+           MOVE WS-FECHA-HORA TO FECHA-HOY.
+           ACCEPT HORA-ACTUAL FROM TIME.
+
            DISPLAY "Bienvenido a Eduardo Bank".
+           DISPLAY "1. INICIAR SESION  2. ABRIR CUENTA NUEVA".
+           PERFORM PIDE-OPCION-BIENVENIDA UNTIL ENTRADA-VALIDA = "S".
+           MOVE "N" TO ENTRADA-VALIDA.
+
+           IF OPCION-BIENVENIDA = 2
+              PERFORM ALTA-CUENTA
+           ELSE
+              PERFORM AUTENTICAR THRU AUTENTICAR-EXIT
+           END-IF.
+
+           IF AUTENTICADO = "S"
+              MOVE "S" TO SESION-ACTIVA
+              PERFORM ATIENDE-CLIENTE UNTIL SESION-ACTIVA = "N"
+           END-IF.
+
+           GOBACK.
+
+      ******************************************************************
+      * Lee la opción de bienvenida validando que sea numérica antes
+      * de decidir entre iniciar sesión o abrir una cuenta nueva.
+      ******************************************************************
+       PIDE-OPCION-BIENVENIDA.
+           ACCEPT OPCION-BIENVENIDA-ENTRADA.
+           IF OPCION-BIENVENIDA-ENTRADA IS NOT NUMERIC
+              DISPLAY "Coloca un número válido"
+              MOVE "N" TO ENTRADA-VALIDA
+           ELSE
+              MOVE OPCION-BIENVENIDA-ENTRADA TO OPCION-BIENVENIDA
+              MOVE "S" TO ENTRADA-VALIDA
+           END-IF.
+
+      ******************************************************************
+      * Alta de cuenta nueva: captura los datos del titular y escribe
+      * el registro inicial en CUENTAS, para que AUTENTICAR tenga
+      * contra qué validar. El número de cuenta no puede repetirse.
+      ******************************************************************
+       ALTA-CUENTA.
+           OPEN I-O CUENTAS-FILE.
+           IF FS-CUENTAS = "35"
+              OPEN OUTPUT CUENTAS-FILE
+              CLOSE CUENTAS-FILE
+              OPEN I-O CUENTAS-FILE
+           END-IF.
+
+           DISPLAY "Número de cuenta (6 dígitos): ".
+           ACCEPT CTA-NUMERO.
+           DISPLAY "PIN (4 dígitos): ".
+           ACCEPT CTA-PIN.
+           DISPLAY "Nombre del titular: ".
+           ACCEPT CTA-NOMBRE.
+           DISPLAY "Moneda (MXN, USD o EUR): ".
+           ACCEPT CTA-MONEDA.
+           DISPLAY "Depósito inicial: ".
+           ACCEPT CTA-SALDO.
+
+           MOVE LIMITE-DIARIO-DEFAULT TO CTA-LIMITE-DIARIO.
+           MOVE 0 TO CTA-RETIRADO-HOY.
+           MOVE 0 TO CTA-FECHA-RETIRO.
+           MOVE 0 TO CTA-INTENTOS-FALLOS.
+           MOVE "N" TO CTA-BLOQUEADA.
+
+           WRITE CUENTA-REG
+              INVALID KEY
+                 DISPLAY "Ya existe una cuenta con ese número."
+           END-WRITE.
+
+           CLOSE CUENTAS-FILE.
+
+      ******************************************************************
+      * Pide número de cuenta y PIN y los valida contra CUENTAS-FILE.
+      * Bloquea la cuenta si se agotan los 3 intentos permitidos.
+      ******************************************************************
+       AUTENTICAR.
+           OPEN I-O CUENTAS-FILE.
+           IF FS-CUENTAS NOT = "00" AND FS-CUENTAS NOT = "05"
+              DISPLAY "No se pudo abrir el archivo de cuentas."
+              MOVE "N" TO AUTENTICADO
+              GO TO AUTENTICAR-EXIT
+           END-IF.
+
+           MOVE 0 TO INTENTOS.
+           MOVE "N" TO AUTENTICADO.
+
+           PERFORM PIDE-CREDENCIALES THRU PIDE-CREDENCIALES-EXIT
+              UNTIL AUTENTICADO = "S" OR INTENTOS >= 3.
+
+           IF AUTENTICADO NOT = "S"
+              DISPLAY "Se agotaron los intentos. Cajero bloqueado."
+           END-IF.
+
+           CLOSE CUENTAS-FILE.
+       AUTENTICAR-EXIT.
+           EXIT.
+
+       PIDE-CREDENCIALES.
+           DISPLAY "Número de cuenta: ".
+           ACCEPT CTA-NUMERO-ENTRADA.
+           DISPLAY "PIN: ".
+           ACCEPT PIN-ENTRADA.
+
+           MOVE CTA-NUMERO-ENTRADA TO CTA-NUMERO.
+           READ CUENTAS-FILE
+              INVALID KEY
+                 DISPLAY "Cuenta o PIN incorrectos."
+                 ADD 1 TO INTENTOS
+                 GO TO PIDE-CREDENCIALES-EXIT
+           END-READ.
+
+           IF CTA-BLOQUEADA = "S"
+              DISPLAY "Esta cuenta está bloqueada. Acude a tu banco."
+              MOVE 3 TO INTENTOS
+              GO TO PIDE-CREDENCIALES-EXIT
+           END-IF.
+
+           MOVE 0 TO PIN-ENTRADA-NUM.
+           IF PIN-ENTRADA IS NUMERIC
+              MOVE PIN-ENTRADA TO PIN-ENTRADA-NUM
+           END-IF.
+
+      * PIN-ENTRADA-NUM en vez de PIN-ENTRADA: PIN-ENTRADA llega
+      * rellenado con espacios (ej. "42  ") y CTA-PIN con ceros a la
+      * izquierda (0042); comparar los dos tal cual como alfanuméricos
+      * nunca empareja un PIN con ceros a la izquierda.
+           IF PIN-ENTRADA IS NUMERIC AND PIN-ENTRADA-NUM = CTA-PIN
+              MOVE "S" TO AUTENTICADO
+              MOVE 0 TO CTA-INTENTOS-FALLOS
+              REWRITE CUENTA-REG
+           ELSE
+              DISPLAY "Cuenta o PIN incorrectos."
+              ADD 1 TO INTENTOS
+              ADD 1 TO CTA-INTENTOS-FALLOS
+              IF CTA-INTENTOS-FALLOS >= 3
+                 MOVE "S" TO CTA-BLOQUEADA
+              END-IF
+              REWRITE CUENTA-REG
+           END-IF.
+       PIDE-CREDENCIALES-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Ciclo principal una vez autenticado el cliente: muestra el
+      * menú, captura la opción y la despacha, hasta que el cliente
+      * elige salir.
+      ******************************************************************
+       ATIENDE-CLIENTE.
+           OPEN I-O CUENTAS-FILE.
+           MOVE CTA-NUMERO-ENTRADA TO CTA-NUMERO.
+           READ CUENTAS-FILE.
+
            STRING "Por favor escribe el número de la operación "
               "que deseas."
            DELIMITED BY SIZE
            INTO MI-MENSAJE.
            DISPLAY MI-MENSAJE.
-           DISPLAY "1. CONSULTAR SALDO, 2. RETIRAR DINERO, 3. SALIR".
-
-           ACCEPT DECISION.
-
-           IF DECISION EQUAL 1
-           DISPLAY "Tu saldo actual es de: " SALDO
-       ELSE
-           IF DECISION = 2
-             DISPLAY "¿Cuánto dinero quiere retirar?"
-             ACCEPT RETIRO
-             IF RETIRO > SALDO
-                DISPLAY "Saldo insuficiente"
-             ELSE
-                SUBTRACT RETIRO FROM SALDO
-                DISPLAY "Retiraste " RETIRO " Tu saldo actual: " SALDO
-             END-IF
+           DISPLAY "1. CONSULTAR SALDO  2. RETIRAR DINERO  3. SALIR".
+           DISPLAY "4. DEPOSITAR        5. MINI ESTADO DE CUENTA".
+
+           PERFORM PIDE-DECISION UNTIL ENTRADA-VALIDA = "S".
+           MOVE "N" TO ENTRADA-VALIDA.
+
+           EVALUATE DECISION
+              WHEN 1 PERFORM CONSULTAR-SALDO
+              WHEN 2 PERFORM RETIRAR-DINERO
+              WHEN 3 DISPLAY "SALISTE"
+                     MOVE "N" TO SESION-ACTIVA
+              WHEN 4 PERFORM DEPOSITAR-DINERO
+              WHEN 5 PERFORM MINI-ESTADO
+              WHEN OTHER DISPLAY "Coloca un número válido"
+           END-EVALUATE.
+
+           CLOSE CUENTAS-FILE.
+
+      ******************************************************************
+      * Lee DECISION validando que lo tecleado sea numérico antes de
+      * dejar pasar el dato a la lógica del menú.
+      ******************************************************************
+       PIDE-DECISION.
+           ACCEPT DECISION-ENTRADA.
+           IF DECISION-ENTRADA IS NOT NUMERIC
+              DISPLAY "Coloca un número válido"
+              MOVE "N" TO ENTRADA-VALIDA
+           ELSE
+              MOVE DECISION-ENTRADA TO DECISION
+              MOVE "S" TO ENTRADA-VALIDA
+           END-IF.
+
+       CONSULTAR-SALDO.
+           PERFORM CONVIERTE-SALDO-A-LOCAL.
+           IF CTA-MONEDA = "MXN"
+              DISPLAY "Tu saldo actual es de: " CTA-SALDO " " CTA-MONEDA
+           ELSE
+              DISPLAY "Tu saldo actual es de: " CTA-SALDO " " CTA-MONEDA
+              DISPLAY "Equivalente en MXN: " SALDO-EQUIVALENTE
+           END-IF.
+           PERFORM GRABA-MOVIMIENTO-CONSULTA.
+
+       DEPOSITAR-DINERO.
+           DISPLAY "¿Cuánto dinero quiere depositar?".
+           PERFORM PIDE-DEPOSITO UNTIL ENTRADA-VALIDA = "S".
+           MOVE "N" TO ENTRADA-VALIDA.
+
+           ADD DEPOSITO TO CTA-SALDO.
+           REWRITE CUENTA-REG.
+           DISPLAY "Depositaste " DEPOSITO " Saldo actual: " CTA-SALDO.
+           PERFORM GRABA-MOVIMIENTO-DEPOSITO.
+
+       PIDE-DEPOSITO.
+           ACCEPT DEPOSITO.
+           IF DEPOSITO IS NOT NUMERIC OR DEPOSITO <= 0
+              DISPLAY "Coloca un número válido"
+              MOVE "N" TO ENTRADA-VALIDA
+           ELSE
+              MOVE "S" TO ENTRADA-VALIDA
+           END-IF.
+
+      ******************************************************************
+      * Retiro: valida fondos, límite diario y disponibilidad de
+      * billetes antes de entregar el dinero.
+      ******************************************************************
+       RETIRAR-DINERO.
+           DISPLAY "¿Cuánto dinero quiere retirar?".
+           PERFORM PIDE-RETIRO UNTIL ENTRADA-VALIDA = "S".
+           MOVE "N" TO ENTRADA-VALIDA.
+
+           IF CTA-FECHA-RETIRO NOT = FECHA-HOY
+              MOVE FECHA-HOY TO CTA-FECHA-RETIRO
+              MOVE 0 TO CTA-RETIRADO-HOY
+           END-IF.
+
+           IF RETIRO > CTA-SALDO
+              DISPLAY "Saldo insuficiente"
+           ELSE
+              IF CTA-RETIRADO-HOY + RETIRO > CTA-LIMITE-DIARIO
+                 DISPLAY "Esa operación excede tu límite diario"
+              ELSE
+                 PERFORM VERIFICA-BILLETES
+                 IF RETIRO-DISPENSABLE NOT = "S"
+                    DISPLAY "El cajero no puede entregar ese monto"
+                 ELSE
+                    PERFORM ENTREGA-BILLETES
+                    SUBTRACT RETIRO FROM CTA-SALDO
+                    ADD RETIRO TO CTA-RETIRADO-HOY
+                    REWRITE CUENTA-REG
+                    PERFORM CONVIERTE-RETIRO-A-LOCAL
+                    IF CTA-MONEDA = "MXN"
+                       DISPLAY "Retiraste " RETIRO
+                          " Tu saldo actual: " CTA-SALDO
+                    ELSE
+                       DISPLAY "Retiraste " RETIRO " " CTA-MONEDA
+                          " Tu saldo actual: " CTA-SALDO
+                       DISPLAY "Equivalente retirado en MXN: "
+                          MONTO-EQUIVALENTE
+                    END-IF
+                    PERFORM GRABA-MOVIMIENTO-RETIRO
+                 END-IF
+              END-IF
+           END-IF.
+
+      ******************************************************************
+      * El cajero sólo dispensa billetes enteros, así que un retiro
+      * con centavos (p. ej. 200.50) se rechaza aquí, antes de llegar
+      * a VERIFICA-BILLETES, en vez de truncarse silenciosamente y
+      * dejar descuadrado el saldo contra lo que realmente se entrega.
+      ******************************************************************
+       PIDE-RETIRO.
+           ACCEPT RETIRO.
+           IF RETIRO IS NOT NUMERIC OR RETIRO <= 0
+              DISPLAY "Coloca un número válido"
+              MOVE "N" TO ENTRADA-VALIDA
+           ELSE
+              DIVIDE RETIRO BY 1 GIVING RETIRO-ENTERO
+                 REMAINDER RETIRO-CENTAVOS
+              IF RETIRO-CENTAVOS NOT = 0
+                 DISPLAY "El cajero sólo entrega cantidades exactas, "
+                    "sin centavos"
+                 MOVE "N" TO ENTRADA-VALIDA
+              ELSE
+                 MOVE "S" TO ENTRADA-VALIDA
+              END-IF
+           END-IF.
+
+      ******************************************************************
+      * Determina si el monto solicitado se puede armar exactamente
+      * con los billetes que tiene cargados el cajero.
+      ******************************************************************
+       VERIFICA-BILLETES.
+           MOVE RETIRO TO MONTO-RESTANTE.
+           SET IDX-BIL TO 1.
+           PERFORM CALCULA-BILLETE
+              VARYING IDX-BIL FROM 1 BY 1 UNTIL IDX-BIL > 4.
+
+           IF MONTO-RESTANTE = 0
+              MOVE "S" TO RETIRO-DISPENSABLE
+           ELSE
+              MOVE "N" TO RETIRO-DISPENSABLE
+           END-IF.
+
+       CALCULA-BILLETE.
+           COMPUTE BIL-NECESARIOS =
+              MONTO-RESTANTE / BIL-VALOR (IDX-BIL).
+           IF BIL-NECESARIOS > BIL-CANTIDAD (IDX-BIL)
+              MOVE BIL-CANTIDAD (IDX-BIL) TO BIL-NECESARIOS
+           END-IF.
+           MOVE BIL-NECESARIOS TO BIL-USADOS (IDX-BIL).
+           COMPUTE MONTO-RESTANTE = MONTO-RESTANTE -
+              BIL-NECESARIOS * BIL-VALOR (IDX-BIL).
+
+       ENTREGA-BILLETES.
+           PERFORM DESCUENTA-BILLETE
+              VARYING IDX-BIL FROM 1 BY 1 UNTIL IDX-BIL > 4.
+
+       DESCUENTA-BILLETE.
+           SUBTRACT BIL-USADOS (IDX-BIL) FROM BIL-CANTIDAD (IDX-BIL).
+           MOVE 0 TO BIL-USADOS (IDX-BIL).
+
+       INICIALIZA-BILLETES.
+           MOVE 500 TO BIL-VALOR (1).
+           MOVE 20  TO BIL-CANTIDAD (1).
+           MOVE 200 TO BIL-VALOR (2).
+           MOVE 30  TO BIL-CANTIDAD (2).
+           MOVE 100 TO BIL-VALOR (3).
+           MOVE 40  TO BIL-CANTIDAD (3).
+           MOVE 50  TO BIL-VALOR (4).
+           MOVE 40  TO BIL-CANTIDAD (4).
+
+      ******************************************************************
+      * Últimos movimientos de la cuenta en turno, tipo estado de
+      * cuenta en papel. Dos pasadas sobre la bitácora: la primera
+      * cuenta cuántos movimientos tiene la cuenta, la segunda
+      * imprime sólo los últimos MINI-ESTADO-RENGLONES.
+      ******************************************************************
+       MINI-ESTADO.
+           MOVE 0 TO TOTAL-MOVS-CUENTA.
+           OPEN INPUT MOVIMIENTOS-FILE.
+           IF FS-MOVIMIENTOS NOT = "00"
+              DISPLAY "Todavía no hay movimientos registrados."
+           ELSE
+              PERFORM CUENTA-MOVIMIENTO-CUENTA
+                 UNTIL FS-MOVIMIENTOS = "10"
+              CLOSE MOVIMIENTOS-FILE
+           END-IF.
+
+           IF TOTAL-MOVS-CUENTA > MINI-ESTADO-RENGLONES
+              COMPUTE MOVS-A-SALTAR =
+                 TOTAL-MOVS-CUENTA - MINI-ESTADO-RENGLONES
            ELSE
-             IF DECISION = 3
-                DISPLAY "SALISTE"
-             ELSE
-                DISPLAY "Coloca un número válido"
-             END-IF
-          END-IF
-       END-IF.
+              MOVE 0 TO MOVS-A-SALTAR
+           END-IF.
+
+           DISPLAY "---- MINI ESTADO DE CUENTA ----".
+           MOVE 0 TO MOVS-LEIDOS.
+           OPEN INPUT MOVIMIENTOS-FILE.
+           IF FS-MOVIMIENTOS = "00"
+              PERFORM IMPRIME-MOVIMIENTO-CUENTA
+                 UNTIL FS-MOVIMIENTOS = "10"
+              CLOSE MOVIMIENTOS-FILE
+           END-IF.
+           DISPLAY "-------------------------------".
+
+       CUENTA-MOVIMIENTO-CUENTA.
+           READ MOVIMIENTOS-FILE
+              AT END MOVE "10" TO FS-MOVIMIENTOS
+           END-READ.
+           IF FS-MOVIMIENTOS NOT = "10" AND MOV-CUENTA = CTA-NUMERO
+              ADD 1 TO TOTAL-MOVS-CUENTA
+           END-IF.
+
+       IMPRIME-MOVIMIENTO-CUENTA.
+           READ MOVIMIENTOS-FILE
+              AT END MOVE "10" TO FS-MOVIMIENTOS
+           END-READ.
+           IF FS-MOVIMIENTOS NOT = "10" AND MOV-CUENTA = CTA-NUMERO
+              ADD 1 TO MOVS-LEIDOS
+              IF MOVS-LEIDOS > MOVS-A-SALTAR
+                 DISPLAY MOV-OPERACION " " MOV-MONTO " " MOV-FECHA
+                    " " MOV-HORA " SALDO: " MOV-SALDO-RESULTANTE
+              END-IF
+           END-IF.
+
+      ******************************************************************
+      * Conversión de moneda contra la tabla de tasas, para mostrar
+      * el saldo de cuentas en moneda extranjera también en MXN.
+      ******************************************************************
+       CONVIERTE-SALDO-A-LOCAL.
+           IF CTA-MONEDA = "MXN"
+              MOVE CTA-SALDO TO SALDO-EQUIVALENTE
+           ELSE
+              PERFORM BUSCA-TASA-CAMBIO
+                 VARYING IDX-MONEDA FROM 1 BY 1
+                 UNTIL IDX-MONEDA > 3
+                    OR TC-CODIGO (IDX-MONEDA) = CTA-MONEDA
+              IF IDX-MONEDA <= 3
+                 COMPUTE SALDO-EQUIVALENTE ROUNDED =
+                    CTA-SALDO * TC-TASA (IDX-MONEDA)
+              ELSE
+                 MOVE CTA-SALDO TO SALDO-EQUIVALENTE
+              END-IF
+           END-IF.
+
+      ******************************************************************
+      * Igual que CONVIERTE-SALDO-A-LOCAL pero para el monto que se
+      * acaba de retirar, de manera que RETIRAR-DINERO también pueda
+      * mostrar el equivalente en MXN de un retiro en moneda
+      * extranjera, tal como ya lo hace CONSULTAR-SALDO con el saldo.
+      ******************************************************************
+       CONVIERTE-RETIRO-A-LOCAL.
+           IF CTA-MONEDA = "MXN"
+              MOVE RETIRO TO MONTO-EQUIVALENTE
+           ELSE
+              PERFORM BUSCA-TASA-CAMBIO
+                 VARYING IDX-MONEDA FROM 1 BY 1
+                 UNTIL IDX-MONEDA > 3
+                    OR TC-CODIGO (IDX-MONEDA) = CTA-MONEDA
+              IF IDX-MONEDA <= 3
+                 COMPUTE MONTO-EQUIVALENTE ROUNDED =
+                    RETIRO * TC-TASA (IDX-MONEDA)
+              ELSE
+                 MOVE RETIRO TO MONTO-EQUIVALENTE
+              END-IF
+           END-IF.
+
+      ******************************************************************
+      * Cuerpo del PERFORM VARYING que ambas conversiones usan para
+      * ubicar la tasa de la moneda de la cuenta en TABLA-MONEDAS; la
+      * búsqueda vive entera en la cláusula VARYING/UNTIL, así que no
+      * hay nada que hacer en el cuerpo del párrafo.
+      ******************************************************************
+       BUSCA-TASA-CAMBIO.
+           CONTINUE.
+
+       INICIALIZA-TASAS.
+           MOVE "MXN" TO TC-CODIGO (1).
+           MOVE 1.0000 TO TC-TASA (1).
+           MOVE "USD" TO TC-CODIGO (2).
+           MOVE 18.5000 TO TC-TASA (2).
+           MOVE "EUR" TO TC-CODIGO (3).
+           MOVE 20.1000 TO TC-TASA (3).
+
+      ******************************************************************
+      * Grabación en la bitácora de movimientos. Una llamada por cada
+      * operación que afecta o consulta el saldo del cliente.
+      ******************************************************************
+       GRABA-MOVIMIENTO-CONSULTA.
+           MOVE CTA-NUMERO TO MOV-CUENTA.
+           MOVE "CO" TO MOV-OPERACION.
+           MOVE 0 TO MOV-MONTO.
+           MOVE CTA-SALDO TO MOV-SALDO-RESULTANTE.
+           PERFORM ESCRIBE-MOVIMIENTO.
 
+       GRABA-MOVIMIENTO-DEPOSITO.
+           MOVE CTA-NUMERO TO MOV-CUENTA.
+           MOVE "DE" TO MOV-OPERACION.
+           MOVE DEPOSITO TO MOV-MONTO.
+           MOVE CTA-SALDO TO MOV-SALDO-RESULTANTE.
+           PERFORM ESCRIBE-MOVIMIENTO.
 
+       GRABA-MOVIMIENTO-RETIRO.
+           MOVE CTA-NUMERO TO MOV-CUENTA.
+           MOVE "RE" TO MOV-OPERACION.
+           MOVE RETIRO TO MOV-MONTO.
+           MOVE CTA-SALDO TO MOV-SALDO-RESULTANTE.
+           PERFORM ESCRIBE-MOVIMIENTO.
 
+       ESCRIBE-MOVIMIENTO.
+           MOVE FECHA-HOY TO MOV-FECHA.
+           MOVE HORA-ACTUAL TO MOV-HORA.
+           OPEN EXTEND MOVIMIENTOS-FILE.
+           IF FS-MOVIMIENTOS = "35"
+              OPEN OUTPUT MOVIMIENTOS-FILE
+           END-IF.
+           WRITE MOV-REG.
+           CLOSE MOVIMIENTOS-FILE.
 
-            STOP RUN.
        END PROGRAM YOUR-PROGRAM-NAME.
