@@ -0,0 +1,230 @@
+      ******************************************************************
+      * Cierre de día del cajero automático.
+      * Lee la bitácora de movimientos MOVIMIENTOS que va generando
+      * CajeroAutomatico.cbl durante el día, totaliza depósitos y
+      * retiros por cuenta, y produce un reporte de liquidación que
+      * se puede cuadrar contra el mayor general antes de abrir el
+      * siguiente día hábil.
+      *
+      * Se corre como un job por lotes independiente, después de que
+      * el cajero cierra operación por el día; ver CIERRECAJ.JCL para
+      * la secuencia de ejecución que usa el área de operaciones.
+      *
+      * Historial de modificaciones:
+      * - La liquidación sólo toma movimientos de la fecha de la
+      *   corrida (MOV-FECHA = FECHA-CIERRE); antes tomaba todo el
+      *   archivo completo, así que una corrida doble o tardía volvía
+      *   a contar movimientos ya liquidados.
+      * - Al terminar, MOVIMIENTOS.DAT se renombra a un archivo
+      *   histórico con la fecha de la corrida, para que el cajero
+      *   arranque el siguiente día con una bitácora vacía en vez de
+      *   seguir acumulando sobre la del día anterior.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CIERRE-CAJERO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVIMIENTOS-FILE ASSIGN TO "MOVIMIENTOS.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-MOVIMIENTOS.
+
+           SELECT REPORTE-FILE ASSIGN TO "LIQUIDACION.TXT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-REPORTE.
+
+           SELECT MOVPEND-FILE ASSIGN TO "MOVPEND.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-MOVPEND.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVIMIENTOS-FILE.
+           COPY MOVIMIEN.
+
+       FD  REPORTE-FILE.
+       01  LINEA-REPORTE             PIC X(80).
+
+      * Movimientos que todavía no corresponden a la fecha de corte:
+      * se guardan aparte para que la rotación de MOVIMIENTOS.DAT no
+      * se los lleve sin liquidar. Mismo layout que MOV-REG (copybook
+      * MOVIMIEN.cpy) bajo nombres distintos, para poder tener las dos
+      * FD abiertas a la vez sin chocar el 01-nivel.
+       FD  MOVPEND-FILE.
+       01  MOV-PENDIENTE.
+           05 MOVP-CUENTA                PIC 9(6).
+           05 MOVP-OPERACION               PIC X(2).
+           05 MOVP-MONTO                    PIC S9(7)V99.
+           05 MOVP-SALDO-RESULTANTE          PIC S9(7)V99.
+           05 MOVP-FECHA                      PIC 9(8).
+           05 MOVP-HORA                        PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       01  FS-MOVIMIENTOS            PIC X(2) VALUE "00".
+       01  FS-REPORTE                PIC X(2) VALUE "00".
+       01  FS-MOVPEND                PIC X(2) VALUE "00".
+       01  TOTAL-PENDIENTES          PIC 9(6) VALUE 0.
+
+      * Acumuladores por cuenta: como las cuentas no llegan ordenadas
+      * en la bitácora, se arma una tabla pequeña en memoria con una
+      * entrada por cada cuenta distinta que tuvo movimiento en el día.
+       01  MAX-CUENTAS               PIC 9(4) VALUE 200.
+       01  TOTAL-CUENTAS-DISTINTAS   PIC 9(4) VALUE 0.
+       01  TABLA-TOTALES.
+           05 TOTAL-ENTRY OCCURS 200 TIMES INDEXED BY IDX-TOT.
+              10 TOT-CUENTA           PIC 9(6).
+              10 TOT-DEPOSITOS         PIC S9(9)V99 VALUE 0.
+              10 TOT-RETIROS           PIC S9(9)V99 VALUE 0.
+              10 TOT-MOVIMIENTOS       PIC 9(5) VALUE 0.
+
+       01  IDX-BUSCADO               PIC 9(4) VALUE 0.
+       01  GRAN-TOTAL-DEPOSITOS      PIC S9(9)V99 VALUE 0.
+       01  GRAN-TOTAL-RETIROS        PIC S9(9)V99 VALUE 0.
+       01  GRAN-TOTAL-MOVIMIENTOS    PIC 9(6) VALUE 0.
+
+      * Fecha de la corrida: delimita qué movimientos entran a esta
+      * liquidación y nombra el archivo histórico en que queda la
+      * bitácora del día una vez cerrada.
+       01  FECHA-CIERRE              PIC 9(8) VALUE 0.
+       01  NOMBRE-ARCHIVO-VIEJO      PIC X(20) VALUE "MOVIMIENTOS.DAT".
+       01  NOMBRE-ARCHIVO-PENDIENTE  PIC X(20) VALUE "MOVPEND.DAT".
+       01  NOMBRE-ARCHIVO-HISTORICO.
+           05 NAH-PREFIJO            PIC X(3) VALUE "MOV".
+           05 NAH-FECHA              PIC 9(8).
+           05 NAH-EXTENSION          PIC X(4) VALUE ".DAT".
+           05 FILLER                 PIC X(5) VALUE SPACES.
+
+       01  LINEA-DETALLE.
+           05 LD-CUENTA              PIC 9(6).
+           05 FILLER                 PIC X(3) VALUE SPACES.
+           05 LD-DEPOSITOS           PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                 PIC X(3) VALUE SPACES.
+           05 LD-RETIROS             PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                 PIC X(3) VALUE SPACES.
+           05 LD-MOVIMIENTOS         PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       CIERRE-DE-DIA.
+           ACCEPT FECHA-CIERRE FROM DATE YYYYMMDD.
+
+           OPEN INPUT MOVIMIENTOS-FILE.
+           IF FS-MOVIMIENTOS NOT = "00"
+              DISPLAY "No se pudo abrir MOVIMIENTOS.DAT; "
+                 "no hubo movimientos que liquidar hoy."
+           ELSE
+              OPEN OUTPUT REPORTE-FILE
+              OPEN OUTPUT MOVPEND-FILE
+
+              MOVE "LIQUIDACION DIARIA - CAJERO AUTOMATICO" TO
+                 LINEA-REPORTE
+              WRITE LINEA-REPORTE
+              MOVE "CUENTA    DEPOSITOS      RETIROS      MOVS" TO
+                 LINEA-REPORTE
+              WRITE LINEA-REPORTE
+
+              PERFORM ACUMULA-MOVIMIENTO UNTIL FS-MOVIMIENTOS = "10"
+
+              PERFORM IMPRIME-TOTAL-CUENTA
+                 VARYING IDX-TOT FROM 1 BY 1
+                 UNTIL IDX-TOT > TOTAL-CUENTAS-DISTINTAS
+
+              MOVE SPACES TO LINEA-REPORTE
+              WRITE LINEA-REPORTE
+              STRING "GRAN TOTAL DEPOSITOS: " GRAN-TOTAL-DEPOSITOS
+                 DELIMITED BY SIZE INTO LINEA-REPORTE
+              WRITE LINEA-REPORTE
+              STRING "GRAN TOTAL RETIROS:   " GRAN-TOTAL-RETIROS
+                 DELIMITED BY SIZE INTO LINEA-REPORTE
+              WRITE LINEA-REPORTE
+              STRING "MOVIMIENTOS PROCESADOS: " GRAN-TOTAL-MOVIMIENTOS
+                 DELIMITED BY SIZE INTO LINEA-REPORTE
+              WRITE LINEA-REPORTE
+              STRING "MOVIMIENTOS PENDIENTES: " TOTAL-PENDIENTES
+                 DELIMITED BY SIZE INTO LINEA-REPORTE
+              WRITE LINEA-REPORTE
+
+              CLOSE MOVIMIENTOS-FILE
+              CLOSE REPORTE-FILE
+              CLOSE MOVPEND-FILE
+
+      * MOVIMIENTOS.DAT sólo debe llevarse a la fecha de corte; los
+      * movimientos de fechas distintas (una corrida tardía o una
+      * fecha mal cerrada) ya quedaron aparte en MOVPEND.DAT durante
+      * el recorrido de arriba, así que la rotación no se los lleva.
+              MOVE FECHA-CIERRE TO NAH-FECHA
+              CALL "CBL_RENAME_FILE" USING NOMBRE-ARCHIVO-VIEJO
+                 NOMBRE-ARCHIVO-HISTORICO
+              CALL "CBL_RENAME_FILE" USING NOMBRE-ARCHIVO-PENDIENTE
+                 NOMBRE-ARCHIVO-VIEJO
+           END-IF.
+
+           STOP RUN.
+
+       ACUMULA-MOVIMIENTO.
+           READ MOVIMIENTOS-FILE
+              AT END MOVE "10" TO FS-MOVIMIENTOS
+           END-READ.
+           IF FS-MOVIMIENTOS NOT = "10"
+              IF MOV-FECHA = FECHA-CIERRE
+                 PERFORM LOCALIZA-CUENTA
+                 ADD 1 TO TOT-MOVIMIENTOS (IDX-BUSCADO)
+                 ADD 1 TO GRAN-TOTAL-MOVIMIENTOS
+                 EVALUATE MOV-OPERACION
+                    WHEN "DE"
+                       ADD MOV-MONTO TO TOT-DEPOSITOS (IDX-BUSCADO)
+                       ADD MOV-MONTO TO GRAN-TOTAL-DEPOSITOS
+                    WHEN "RE"
+                       ADD MOV-MONTO TO TOT-RETIROS (IDX-BUSCADO)
+                       ADD MOV-MONTO TO GRAN-TOTAL-RETIROS
+                 END-EVALUATE
+              ELSE
+                 PERFORM GUARDA-MOVIMIENTO-PENDIENTE
+              END-IF
+           END-IF.
+
+      ******************************************************************
+      * Un movimiento de una fecha distinta a la de corte no se
+      * liquida en esta corrida; se copia tal cual a MOVPEND.DAT para
+      * que una corrida de cierre posterior lo pueda seguir tomando.
+      ******************************************************************
+       GUARDA-MOVIMIENTO-PENDIENTE.
+           MOVE MOV-CUENTA TO MOVP-CUENTA.
+           MOVE MOV-OPERACION TO MOVP-OPERACION.
+           MOVE MOV-MONTO TO MOVP-MONTO.
+           MOVE MOV-SALDO-RESULTANTE TO MOVP-SALDO-RESULTANTE.
+           MOVE MOV-FECHA TO MOVP-FECHA.
+           MOVE MOV-HORA TO MOVP-HORA.
+           WRITE MOV-PENDIENTE.
+           ADD 1 TO TOTAL-PENDIENTES.
+
+      ******************************************************************
+      * Busca la cuenta del movimiento actual en la tabla de totales;
+      * si no existe todavía, abre una entrada nueva para ella.
+      ******************************************************************
+       LOCALIZA-CUENTA.
+           MOVE 0 TO IDX-BUSCADO.
+           PERFORM COMPARA-CUENTA
+              VARYING IDX-TOT FROM 1 BY 1
+              UNTIL IDX-TOT > TOTAL-CUENTAS-DISTINTAS
+                 OR IDX-BUSCADO NOT = 0.
+
+           IF IDX-BUSCADO = 0
+              ADD 1 TO TOTAL-CUENTAS-DISTINTAS
+              MOVE TOTAL-CUENTAS-DISTINTAS TO IDX-BUSCADO
+              MOVE MOV-CUENTA TO TOT-CUENTA (IDX-BUSCADO)
+           END-IF.
+
+       COMPARA-CUENTA.
+           IF TOT-CUENTA (IDX-TOT) = MOV-CUENTA
+              MOVE IDX-TOT TO IDX-BUSCADO
+           END-IF.
+
+       IMPRIME-TOTAL-CUENTA.
+           MOVE TOT-CUENTA (IDX-TOT) TO LD-CUENTA.
+           MOVE TOT-DEPOSITOS (IDX-TOT) TO LD-DEPOSITOS.
+           MOVE TOT-RETIROS (IDX-TOT) TO LD-RETIROS.
+           MOVE TOT-MOVIMIENTOS (IDX-TOT) TO LD-MOVIMIENTOS.
+           MOVE LINEA-DETALLE TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+
+       END PROGRAM CIERRE-CAJERO.
