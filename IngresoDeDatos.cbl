@@ -1,27 +1,263 @@
+      ******************************************************************
+      * Captura de datos de empleados.
+      *
+      * Historial de modificaciones:
+      * - EDAD se valida contra un rango razonable (16-99) antes de
+      *   aceptarla, reintentando la captura si está fuera de rango.
+      * - Los datos ya no sólo se muestran en pantalla: se graban en
+      *   el archivo maestro de empleados (empleados.dat), el mismo
+      *   que declara prueba.cbl.
+      * - El registro se amplió con número de empleado, departamento
+      *   y sueldo inicial, usando el layout compartido EMPLEADO.cpy.
+      * - Antes de grabar un alta se busca el número de empleado y el
+      *   nombre completo contra lo ya capturado, para no duplicar a
+      *   la misma persona dos veces.
+      * - El programa ahora es un menú de mantenimiento (alta, baja,
+      *   cambio, consulta) en vez de una sola corrida lineal.
+      * - El STOP RUN final se cambió por GOBACK para que el programa
+      *   pueda ser invocado como subprograma desde el menú principal
+      *   sin tumbar el run unit completo, sin afectar su uso directo.
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INGRESO-DE-DATOS.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-EMPLEADOS ASSIGN TO "empleados.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS EMP-ID
+              FILE STATUS IS FS-EMPLEADOS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ARCHIVO-EMPLEADOS.
+           COPY EMPLEADO.
+
        WORKING-STORAGE SECTION.
-        01 Nombre PIC A(25) VALUE SPACES.
-        01 APELLIDOS PIC A(30) VALUE SPACES.
-        01 EDAD PIC 9(2) VALUE ZERO.
+       01  FS-EMPLEADOS              PIC X(2) VALUE "00".
+       01  OPCION-MENU                PIC 9(1) VALUE 0.
+       01  OPCION-ENTRADA              PIC X(1) VALUE SPACE.
+       01  ENTRADA-VALIDA               PIC X(1) VALUE "N".
+       01  SIGUE-EN-MENU                PIC X(1) VALUE "S".
+
+       01  EDAD-ENTRADA                PIC X(2) VALUE SPACES.
+       01  EDAD-VALIDA                  PIC X(1) VALUE "N".
+       01  EDAD-MINIMA                  PIC 9(2) VALUE 16.
+       01  EDAD-MAXIMA                  PIC 9(2) VALUE 99.
+
+       01  ID-BUSCADO                   PIC 9(6) VALUE 0.
+       01  DUPLICADO                     PIC X(1) VALUE "N".
+       01  NOMBRE-BUSCADO                PIC A(25) VALUE SPACES.
+       01  APELLIDOS-BUSCADO              PIC A(30) VALUE SPACES.
+       01  EDAD-BUSCADA                   PIC 9(2) VALUE 0.
+       01  DEPARTAMENTO-BUSCADO            PIC X(4) VALUE SPACES.
+       01  SALARIO-BUSCADO                  PIC 9(7)V99 VALUE 0.
+
        PROCEDURE DIVISION.
+       INGRESO-DE-DATOS-MAIN.
+           MOVE "S" TO SIGUE-EN-MENU.
+           OPEN I-O ARCHIVO-EMPLEADOS.
+           IF FS-EMPLEADOS = "35"
+              OPEN OUTPUT ARCHIVO-EMPLEADOS
+              CLOSE ARCHIVO-EMPLEADOS
+              OPEN I-O ARCHIVO-EMPLEADOS
+           END-IF.
+
+           PERFORM MUESTRA-MENU UNTIL SIGUE-EN-MENU = "N".
+
+           CLOSE ARCHIVO-EMPLEADOS.
+           GOBACK.
+
+       MUESTRA-MENU.
+           DISPLAY "---- MANTENIMIENTO DE EMPLEADOS ----".
+           DISPLAY "1. ALTA  2. CAMBIO  3. BAJA  4. CONSULTA  5. SALIR".
+           PERFORM PIDE-OPCION-MENU UNTIL ENTRADA-VALIDA = "S".
+           MOVE "N" TO ENTRADA-VALIDA.
+
+           EVALUATE OPCION-MENU
+              WHEN 1 PERFORM ALTA-EMPLEADO
+              WHEN 2 PERFORM CAMBIO-EMPLEADO
+              WHEN 3 PERFORM BAJA-EMPLEADO
+              WHEN 4 PERFORM CONSULTA-EMPLEADO
+              WHEN 5 MOVE "N" TO SIGUE-EN-MENU
+              WHEN OTHER DISPLAY "Opción inválida"
+           END-EVALUATE.
+
+       PIDE-OPCION-MENU.
+           DISPLAY "Opción: ".
+           ACCEPT OPCION-ENTRADA.
+           IF OPCION-ENTRADA IS NOT NUMERIC
+              DISPLAY "Coloca un número válido"
+              MOVE "N" TO ENTRADA-VALIDA
+           ELSE
+              MOVE OPCION-ENTRADA TO OPCION-MENU
+              MOVE "S" TO ENTRADA-VALIDA
+           END-IF.
+
+      ******************************************************************
+      * Alta: pide los datos con SolicitaDatos, rechaza duplicados y
+      * graba el registro nuevo.
+      ******************************************************************
+       ALTA-EMPLEADO.
+           PERFORM SolicitaDatos.
+           PERFORM BUSCA-DUPLICADO.
+           IF DUPLICADO = "S"
+              DISPLAY "Ya existe un empleado con ese número o nombre."
+           ELSE
+              WRITE EMPLEADO-REG
+                 INVALID KEY
+                    DISPLAY "No se pudo dar de alta al empleado."
+              END-WRITE
+              PERFORM MuestraDatos
+           END-IF.
+
+      ******************************************************************
+      * Recorre el archivo buscando el mismo número de empleado o el
+      * mismo nombre y apellidos ya capturados, antes de dar de alta.
+      ******************************************************************
+      ******************************************************************
+      * La búsqueda por nombre recorre el archivo completo desde el
+      * principio (no sólo hacia adelante desde el ID nuevo) porque el
+      * empleado ya existente puede tener un ID menor al capturado.
+      * El registro de la FD se guarda completo antes de mover la
+      * llave de búsqueda, para no perder edad/departamento/sueldo de
+      * lo que el operador acaba de capturar.
+      ******************************************************************
+       BUSCA-DUPLICADO.
+           MOVE "N" TO DUPLICADO.
+           MOVE EMP-ID TO ID-BUSCADO.
+           MOVE EMP-NOMBRE TO NOMBRE-BUSCADO.
+           MOVE EMP-APELLIDOS TO APELLIDOS-BUSCADO.
+           MOVE EMP-EDAD TO EDAD-BUSCADA.
+           MOVE EMP-DEPARTAMENTO TO DEPARTAMENTO-BUSCADO.
+           MOVE EMP-SALARIO TO SALARIO-BUSCADO.
+
+           READ ARCHIVO-EMPLEADOS
+              INVALID KEY CONTINUE
+              NOT INVALID KEY MOVE "S" TO DUPLICADO
+           END-READ.
+
+           IF DUPLICADO = "N"
+              MOVE 0 TO EMP-ID
+              START ARCHIVO-EMPLEADOS KEY IS NOT LESS THAN EMP-ID
+                 INVALID KEY MOVE "10" TO FS-EMPLEADOS
+              END-START
+              PERFORM BUSCA-NOMBRE-DUPLICADO
+                 UNTIL FS-EMPLEADOS = "10" OR DUPLICADO = "S"
+           END-IF.
+
+           MOVE ID-BUSCADO TO EMP-ID.
+           MOVE NOMBRE-BUSCADO TO EMP-NOMBRE.
+           MOVE APELLIDOS-BUSCADO TO EMP-APELLIDOS.
+           MOVE EDAD-BUSCADA TO EMP-EDAD.
+           MOVE DEPARTAMENTO-BUSCADO TO EMP-DEPARTAMENTO.
+           MOVE SALARIO-BUSCADO TO EMP-SALARIO.
+
+       BUSCA-NOMBRE-DUPLICADO.
+           READ ARCHIVO-EMPLEADOS NEXT
+              AT END MOVE "10" TO FS-EMPLEADOS
+           END-READ.
+           IF FS-EMPLEADOS NOT = "10"
+              IF EMP-NOMBRE = NOMBRE-BUSCADO
+                    AND EMP-APELLIDOS = APELLIDOS-BUSCADO
+                    AND EMP-ID NOT = ID-BUSCADO
+                 MOVE "S" TO DUPLICADO
+              END-IF
+           END-IF.
+
+      ******************************************************************
+      * Cambio: localiza por número de empleado y vuelve a capturar
+      * los datos encima del registro existente.
+      ******************************************************************
+       CAMBIO-EMPLEADO.
+           PERFORM PIDE-ID-EMPLEADO.
+           MOVE ID-BUSCADO TO EMP-ID.
+           READ ARCHIVO-EMPLEADOS
+              INVALID KEY
+                 DISPLAY "No existe ese número de empleado."
+              NOT INVALID KEY
+                 PERFORM SolicitaDatos
+                 MOVE ID-BUSCADO TO EMP-ID
+                 REWRITE EMPLEADO-REG
+                 PERFORM MuestraDatos
+           END-READ.
+
+       BAJA-EMPLEADO.
+           PERFORM PIDE-ID-EMPLEADO.
+           MOVE ID-BUSCADO TO EMP-ID.
+           READ ARCHIVO-EMPLEADOS
+              INVALID KEY
+                 DISPLAY "No existe ese número de empleado."
+              NOT INVALID KEY
+                 DELETE ARCHIVO-EMPLEADOS
+                    INVALID KEY
+                       DISPLAY "No se pudo dar de baja al empleado."
+                 END-DELETE
+                 DISPLAY "Empleado eliminado."
+           END-READ.
+
+       CONSULTA-EMPLEADO.
+           PERFORM PIDE-ID-EMPLEADO.
+           MOVE ID-BUSCADO TO EMP-ID.
+           READ ARCHIVO-EMPLEADOS
+              INVALID KEY
+                 DISPLAY "No existe ese número de empleado."
+              NOT INVALID KEY
+                 PERFORM MuestraDatos
+           END-READ.
+
+       PIDE-ID-EMPLEADO.
+           DISPLAY "Número de empleado: ".
+           ACCEPT ID-BUSCADO.
+
+      ******************************************************************
+      * Captura de los datos de un empleado, ahora con número,
+      * departamento y sueldo además de nombre/apellidos/edad.
+      ******************************************************************
        SolicitaDatos.
+          DISPLAY "NÚMERO DE EMPLEADO".
+          ACCEPT EMP-ID.
+
           DISPLAY "DAME TU NOMBRE SIN APELLIDOS".
-          ACCEPT Nombre.
+          ACCEPT EMP-NOMBRE.
 
           DISPLAY "DAME TUS APELLIDOS".
-          ACCEPT APELLIDOS.
+          ACCEPT EMP-APELLIDOS.
 
-          DISPLAY "DIME TU EDAD"
-          ACCEPT EDAD.
+          PERFORM PIDE-EDAD UNTIL EDAD-VALIDA = "S".
+          MOVE "N" TO EDAD-VALIDA.
 
+          DISPLAY "DEPARTAMENTO (4 caracteres)".
+          ACCEPT EMP-DEPARTAMENTO.
+
+          DISPLAY "SUELDO INICIAL".
+          ACCEPT EMP-SALARIO.
+
+      ******************************************************************
+      * Valida que la edad capturada sea numérica y esté dentro de un
+      * rango razonable de edad laboral antes de aceptarla.
+      ******************************************************************
+       PIDE-EDAD.
+          DISPLAY "DIME TU EDAD".
+          ACCEPT EDAD-ENTRADA.
+          IF EDAD-ENTRADA IS NOT NUMERIC
+             DISPLAY "Edad inválida, captura sólo dígitos."
+          ELSE
+             MOVE EDAD-ENTRADA TO EMP-EDAD
+             IF EMP-EDAD < EDAD-MINIMA OR EMP-EDAD > EDAD-MAXIMA
+                DISPLAY "La edad debe estar entre 16 y 99 años."
+             ELSE
+                MOVE "S" TO EDAD-VALIDA
+             END-IF
+          END-IF.
 
        MuestraDatos.
-          DISPLAY "Nombre: " Nombre.
-          DISPLAY "Apellidos: " APELLIDOS.
-          DISPLAY "Edad: " EDAD.
-            STOP RUN.
+          DISPLAY "Número: " EMP-ID.
+          DISPLAY "Nombre: " EMP-NOMBRE.
+          DISPLAY "Apellidos: " EMP-APELLIDOS.
+          DISPLAY "Edad: " EMP-EDAD.
+          DISPLAY "Departamento: " EMP-DEPARTAMENTO.
+          DISPLAY "Sueldo: " EMP-SALARIO.
+
        END PROGRAM INGRESO-DE-DATOS.
