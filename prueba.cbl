@@ -1,22 +1,40 @@
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PRUEBA.
+      ******************************************************************
+      * Historial de modificaciones:
+      * - ARCHIVO-EMPLEADOS pasó de ser un SELECT sin FD ni registro a
+      *   un archivo INDEXED de verdad, con el layout compartido
+      *   EMPLEADO.cpy, para que otros programas (captura, nómina,
+      *   reportes) puedan acceder a un empleado por su número sin
+      *   tener que leer el archivo completo secuencialmente.
+      ******************************************************************
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
           SPECIAL-NAMES.
              DECIMAL-POINT IS COMMA.
-             SYMBOL CHARACTERS ESPACIO IS 33.
        INPUT-OUTPUT SECTION.
-          FILE-CONTROL
+          FILE-CONTROL.
              SELECT OPTIONAL ARCHIVO-EMPLEADOS
              ASSIGN TO "empleados.dat"
-             ORGANISATION IS SEQUENTIAL
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS EMP-ID
+             FILE STATUS IS FS-EMPLEADOS.
        DATA DIVISION.
        FILE SECTION.
+       FD  ARCHIVO-EMPLEADOS.
+           COPY EMPLEADO.
+
        WORKING-STORAGE SECTION.
+       01  FS-EMPLEADOS PIC X(2) VALUE "00".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "Curso cobol canción"
+            OPEN INPUT ARCHIVO-EMPLEADOS
+            IF FS-EMPLEADOS = "00"
+               CLOSE ARCHIVO-EMPLEADOS
+            END-IF
             STOP RUN.
        END PROGRAM PRUEBA.
