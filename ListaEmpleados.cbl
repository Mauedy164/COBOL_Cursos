@@ -0,0 +1,128 @@
+      ******************************************************************
+      * Listado impreso de empleados.
+      * Recorre el archivo maestro de empleados (empleados.dat) que
+      * alimenta IngresoDeDatos.cbl y produce un listado con
+      * encabezado de página, un contador de renglones por página y
+      * un renglón de gran total al final, con el mismo formato que
+      * usan los demás reportes de fin de periodo del banco.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTA-EMPLEADOS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-EMPLEADOS ASSIGN TO "empleados.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS EMP-ID
+              FILE STATUS IS FS-EMPLEADOS.
+
+           SELECT REPORTE-FILE ASSIGN TO "LISTAEMP.TXT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-REPORTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-EMPLEADOS.
+           COPY EMPLEADO.
+
+       FD  REPORTE-FILE.
+       01  LINEA-REPORTE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  FS-EMPLEADOS                PIC X(2) VALUE "00".
+       01  FS-REPORTE                   PIC X(2) VALUE "00".
+
+       01  RENGLONES-POR-PAGINA          PIC 9(2) VALUE 20.
+       01  RENGLONES-EN-PAGINA            PIC 9(2) VALUE 0.
+       01  NUMERO-PAGINA                   PIC 9(4) VALUE 0.
+       01  TOTAL-EMPLEADOS                  PIC 9(6) VALUE 0.
+
+       01  ENCABEZADO-1.
+           05 FILLER                     PIC X(20)
+              VALUE "LISTADO DE EMPLEADOS".
+           05 FILLER                      PIC X(10) VALUE SPACES.
+           05 ENC-PAGINA-ETIQUETA          PIC X(7) VALUE "PAGINA ".
+           05 ENC-PAGINA                    PIC ZZZ9.
+
+       01  ENCABEZADO-2.
+           05 FILLER PIC X(8) VALUE "NUMERO  ".
+           05 FILLER PIC X(6) VALUE "NOMBRE".
+           05 FILLER PIC X(19) VALUE SPACES.
+           05 FILLER PIC X(9) VALUE "APELLIDOS".
+           05 FILLER PIC X(21) VALUE SPACES.
+           05 FILLER PIC X(4) VALUE "EDAD".
+
+       01  LINEA-DETALLE.
+           05 LD-ID                       PIC 9(6).
+           05 FILLER                       PIC X(2) VALUE SPACES.
+           05 LD-NOMBRE                     PIC A(25).
+           05 LD-APELLIDOS                   PIC A(30).
+           05 LD-EDAD                        PIC Z9.
+
+       PROCEDURE DIVISION.
+       IMPRIME-LISTADO.
+           OPEN INPUT ARCHIVO-EMPLEADOS.
+           IF FS-EMPLEADOS NOT = "00"
+              DISPLAY "No se pudo abrir el archivo de empleados."
+           ELSE
+              OPEN OUTPUT REPORTE-FILE
+
+              PERFORM IMPRIME-ENCABEZADO
+
+              PERFORM IMPRIME-EMPLEADO UNTIL FS-EMPLEADOS = "10"
+
+              MOVE SPACES TO LINEA-REPORTE
+              WRITE LINEA-REPORTE
+              STRING "GRAN TOTAL DE EMPLEADOS: " TOTAL-EMPLEADOS
+                 DELIMITED BY SIZE INTO LINEA-REPORTE
+              WRITE LINEA-REPORTE
+
+              CLOSE ARCHIVO-EMPLEADOS
+              CLOSE REPORTE-FILE
+           END-IF.
+           STOP RUN.
+
+       IMPRIME-EMPLEADO.
+           READ ARCHIVO-EMPLEADOS NEXT
+              AT END MOVE "10" TO FS-EMPLEADOS
+           END-READ.
+           IF FS-EMPLEADOS NOT = "10"
+              IF RENGLONES-EN-PAGINA >= RENGLONES-POR-PAGINA
+                 PERFORM IMPRIME-ENCABEZADO
+              END-IF
+
+              MOVE EMP-ID TO LD-ID
+              MOVE EMP-NOMBRE TO LD-NOMBRE
+              MOVE EMP-APELLIDOS TO LD-APELLIDOS
+              MOVE EMP-EDAD TO LD-EDAD
+              MOVE LINEA-DETALLE TO LINEA-REPORTE
+              WRITE LINEA-REPORTE
+
+              ADD 1 TO RENGLONES-EN-PAGINA
+              ADD 1 TO TOTAL-EMPLEADOS
+           END-IF.
+
+      ******************************************************************
+      * Encabezado de página nueva: título, número de página y títulos
+      * de columna. Se llama al principio del reporte y cada vez que
+      * se llena una página.
+      ******************************************************************
+       IMPRIME-ENCABEZADO.
+           ADD 1 TO NUMERO-PAGINA.
+           MOVE NUMERO-PAGINA TO ENC-PAGINA.
+           MOVE 0 TO RENGLONES-EN-PAGINA.
+
+           IF NUMERO-PAGINA > 1
+              MOVE SPACES TO LINEA-REPORTE
+              WRITE LINEA-REPORTE
+           END-IF.
+
+           MOVE ENCABEZADO-1 TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           MOVE ENCABEZADO-2 TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           MOVE SPACES TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+
+       END PROGRAM LISTA-EMPLEADOS.
