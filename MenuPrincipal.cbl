@@ -0,0 +1,53 @@
+      ******************************************************************
+      * Menú principal del sistema.
+      * Antes, cada programa (cajero, captura de empleados, comparador
+      * de números, clasificador de números) era un ejecutable aparte
+      * que el operador tenía que conocer y lanzar por su cuenta. Este
+      * programa los CALLea como subprogramas desde un único menú,
+      * para que el operador sólo tenga que arrancar MENU-PRINCIPAL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-PRINCIPAL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  OPCION-ENTRADA             PIC X(1) VALUE SPACE.
+       01  OPCION-MENU                 PIC 9(1) VALUE 0.
+       01  ENTRADA-VALIDA               PIC X(1) VALUE "N".
+       01  SIGUE-EN-MENU                 PIC X(1) VALUE "S".
+
+       PROCEDURE DIVISION.
+       MENU-PRINCIPAL-MAIN.
+           PERFORM MUESTRA-MENU-PRINCIPAL UNTIL SIGUE-EN-MENU = "N".
+           STOP RUN.
+
+       MUESTRA-MENU-PRINCIPAL.
+           DISPLAY "==== SISTEMA EDUARDO BANK ====".
+           DISPLAY "1. CAJERO AUTOMATICO".
+           DISPLAY "2. CAPTURA Y MANTENIMIENTO DE EMPLEADOS".
+           DISPLAY "3. COMPARAR NUMEROS (NUMERO MAYOR)".
+           DISPLAY "4. CLASIFICAR NUMEROS (POSITIVO/NEGATIVO/CERO)".
+           DISPLAY "5. SALIR".
+
+           PERFORM PIDE-OPCION-PRINCIPAL UNTIL ENTRADA-VALIDA = "S".
+           MOVE "N" TO ENTRADA-VALIDA.
+
+           EVALUATE OPCION-MENU
+              WHEN 1 CALL "YOUR-PROGRAM-NAME"
+              WHEN 2 CALL "INGRESO-DE-DATOS"
+              WHEN 3 CALL "NUMERO-MAYOR"
+              WHEN 4 CALL "CONTROL-DE-FLUJO"
+              WHEN 5 MOVE "N" TO SIGUE-EN-MENU
+              WHEN OTHER DISPLAY "Opción inválida"
+           END-EVALUATE.
+
+       PIDE-OPCION-PRINCIPAL.
+           DISPLAY "Opción: ".
+           ACCEPT OPCION-ENTRADA.
+           IF OPCION-ENTRADA IS NOT NUMERIC
+              DISPLAY "Coloca un número válido"
+           ELSE
+              MOVE OPCION-ENTRADA TO OPCION-MENU
+              MOVE "S" TO ENTRADA-VALIDA
+           END-IF.
+
+       END PROGRAM MENU-PRINCIPAL.
