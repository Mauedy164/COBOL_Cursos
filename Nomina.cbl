@@ -0,0 +1,196 @@
+      ******************************************************************
+      * Cálculo de nómina.
+      * Lee el archivo maestro de empleados (empleados.dat), aplica las
+      * reglas de impuesto y cuotas del banco, y produce un registro
+      * de pago (una línea por empleado) seguido de un recibo de nómina
+      * detallado por cada uno.
+      *
+      * Lleva checkpoint: cada CHECKPOINT-CADA empleados procesados se
+      * graba el último número de empleado liquidado en NOMINA.CHK, de
+      * manera que si el proceso se cae a la mitad, la siguiente
+      * corrida reanuda desde ahí en vez de repetir todo el archivo.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOMINA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-EMPLEADOS ASSIGN TO "empleados.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS EMP-ID
+              FILE STATUS IS FS-EMPLEADOS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "NOMINA.CHK"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-CHECKPOINT.
+
+           SELECT REPORTE-FILE ASSIGN TO "NOMINA.TXT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-REPORTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-EMPLEADOS.
+           COPY EMPLEADO.
+
+       FD  CHECKPOINT-FILE.
+           COPY CHECKPT.
+
+       FD  REPORTE-FILE.
+       01  LINEA-REPORTE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  FS-EMPLEADOS               PIC X(2) VALUE "00".
+       01  FS-CHECKPOINT               PIC X(2) VALUE "00".
+       01  FS-REPORTE                  PIC X(2) VALUE "00".
+
+       01  CHECKPOINT-CADA              PIC 9(2) VALUE 25.
+       01  CONTADOR-DESDE-CHECKPOINT     PIC 9(4) VALUE 0.
+       01  REINICIO-SOLICITADO           PIC X(1) VALUE "N".
+
+      * Reglas de deducción del banco: ISR simplificado e IMSS.
+       01  TASA-ISR                     PIC 9V9999 VALUE 0.1600.
+       01  TASA-IMSS                    PIC 9V9999 VALUE 0.0250.
+
+       01  DEDUCCION-ISR                 PIC S9(7)V99 VALUE 0.
+       01  DEDUCCION-IMSS                 PIC S9(7)V99 VALUE 0.
+       01  TOTAL-DEDUCCIONES               PIC S9(7)V99 VALUE 0.
+       01  SUELDO-NETO                     PIC S9(7)V99 VALUE 0.
+
+       01  TOTAL-EMPLEADOS                  PIC 9(6) VALUE 0.
+       01  TOTAL-BRUTO                       PIC S9(9)V99 VALUE 0.
+       01  TOTAL-NETO                        PIC S9(9)V99 VALUE 0.
+
+       01  LINEA-REGISTRO.
+           05 LR-ID                    PIC 9(6).
+           05 FILLER                    PIC X(2) VALUE SPACES.
+           05 LR-NOMBRE                  PIC A(25).
+           05 LR-BRUTO                    PIC ZZZ,ZZ9.99.
+           05 FILLER                      PIC X(2) VALUE SPACES.
+           05 LR-DEDUCCIONES                PIC ZZZ,ZZ9.99.
+           05 FILLER                        PIC X(2) VALUE SPACES.
+           05 LR-NETO                        PIC ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       CALCULA-NOMINA.
+           OPEN INPUT ARCHIVO-EMPLEADOS.
+           IF FS-EMPLEADOS NOT = "00"
+              DISPLAY "No se pudo abrir el archivo de empleados."
+           ELSE
+              OPEN OUTPUT REPORTE-FILE
+
+              MOVE "REGISTRO DE PAGO DE NOMINA" TO LINEA-REPORTE
+              WRITE LINEA-REPORTE
+              MOVE SPACES TO LINEA-REPORTE
+              WRITE LINEA-REPORTE
+
+              PERFORM RECUPERA-CHECKPOINT
+
+              PERFORM LIQUIDA-EMPLEADO UNTIL FS-EMPLEADOS = "10"
+
+              MOVE SPACES TO LINEA-REPORTE
+              WRITE LINEA-REPORTE
+              STRING "EMPLEADOS LIQUIDADOS: " TOTAL-EMPLEADOS
+                 DELIMITED BY SIZE INTO LINEA-REPORTE
+              WRITE LINEA-REPORTE
+              STRING "TOTAL BRUTO: " TOTAL-BRUTO
+                 DELIMITED BY SIZE INTO LINEA-REPORTE
+              WRITE LINEA-REPORTE
+              STRING "TOTAL NETO: " TOTAL-NETO
+                 DELIMITED BY SIZE INTO LINEA-REPORTE
+              WRITE LINEA-REPORTE
+
+              CLOSE ARCHIVO-EMPLEADOS
+              CLOSE REPORTE-FILE
+              PERFORM BORRA-CHECKPOINT
+           END-IF.
+           STOP RUN.
+
+      ******************************************************************
+      * Si existe un checkpoint de una corrida anterior que no terminó,
+      * posiciona el archivo de empleados justo después de la última
+      * llave liquidada con éxito, en vez de leer desde el principio.
+      ******************************************************************
+       RECUPERA-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF FS-CHECKPOINT = "00"
+              READ CHECKPOINT-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    DISPLAY "Reanudando nómina después del empleado "
+                       CHK-ULTIMA-LLAVE
+                    MOVE CHK-ULTIMA-LLAVE TO EMP-ID
+                    START ARCHIVO-EMPLEADOS KEY IS GREATER THAN EMP-ID
+                       INVALID KEY MOVE "10" TO FS-EMPLEADOS
+                    END-START
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       LIQUIDA-EMPLEADO.
+           READ ARCHIVO-EMPLEADOS NEXT
+              AT END MOVE "10" TO FS-EMPLEADOS
+           END-READ.
+           IF FS-EMPLEADOS NOT = "10"
+              COMPUTE DEDUCCION-ISR ROUNDED =
+                 EMP-SALARIO * TASA-ISR
+              COMPUTE DEDUCCION-IMSS ROUNDED =
+                 EMP-SALARIO * TASA-IMSS
+              ADD DEDUCCION-ISR DEDUCCION-IMSS
+                 GIVING TOTAL-DEDUCCIONES
+              SUBTRACT TOTAL-DEDUCCIONES FROM EMP-SALARIO
+                 GIVING SUELDO-NETO
+
+              MOVE EMP-ID TO LR-ID
+              MOVE EMP-NOMBRE TO LR-NOMBRE
+              MOVE EMP-SALARIO TO LR-BRUTO
+              MOVE TOTAL-DEDUCCIONES TO LR-DEDUCCIONES
+              MOVE SUELDO-NETO TO LR-NETO
+              MOVE LINEA-REGISTRO TO LINEA-REPORTE
+              WRITE LINEA-REPORTE
+
+              PERFORM IMPRIME-RECIBO
+
+              ADD 1 TO TOTAL-EMPLEADOS
+              ADD EMP-SALARIO TO TOTAL-BRUTO
+              ADD SUELDO-NETO TO TOTAL-NETO
+
+              ADD 1 TO CONTADOR-DESDE-CHECKPOINT
+              IF CONTADOR-DESDE-CHECKPOINT >= CHECKPOINT-CADA
+                 PERFORM GRABA-CHECKPOINT
+                 MOVE 0 TO CONTADOR-DESDE-CHECKPOINT
+              END-IF
+           END-IF.
+
+       IMPRIME-RECIBO.
+           MOVE SPACES TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           STRING "RECIBO DE NOMINA - EMPLEADO " EMP-ID " " EMP-NOMBRE
+              DELIMITED BY SIZE INTO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           STRING "  SUELDO BRUTO:  " EMP-SALARIO
+              DELIMITED BY SIZE INTO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           STRING "  ISR:           " DEDUCCION-ISR
+              DELIMITED BY SIZE INTO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           STRING "  IMSS:          " DEDUCCION-IMSS
+              DELIMITED BY SIZE INTO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           STRING "  NETO A PAGAR:  " SUELDO-NETO
+              DELIMITED BY SIZE INTO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+
+       GRABA-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE "NOMINA" TO CHK-PROGRAMA.
+           MOVE EMP-ID TO CHK-ULTIMA-LLAVE.
+           WRITE CHECKPOINT-REG.
+           CLOSE CHECKPOINT-FILE.
+
+       BORRA-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       END PROGRAM NOMINA.
