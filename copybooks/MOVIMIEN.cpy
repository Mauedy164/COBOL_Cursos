@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Layout de una línea del bitácora de movimientos (MOVIMIENTOS).
+      * Archivo secuencial de líneas, una por operación realizada en
+      * el cajero: consulta, depósito o retiro.
+      ******************************************************************
+       01 MOV-REG.
+           05 MOV-CUENTA           PIC 9(6).
+           05 MOV-OPERACION        PIC X(2).
+           05 MOV-MONTO            PIC S9(7)V99.
+           05 MOV-SALDO-RESULTANTE PIC S9(7)V99.
+           05 MOV-FECHA            PIC 9(8).
+           05 MOV-HORA             PIC 9(6).
