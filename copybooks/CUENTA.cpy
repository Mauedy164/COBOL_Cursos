@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Layout del registro de cuentas (archivo indexado CUENTAS).
+      * Usado por CajeroAutomatico.cbl y por el cierre de día
+      * (CierreCajero.cbl) para no duplicar la definición del registro.
+      ******************************************************************
+       01 CUENTA-REG.
+           05 CTA-NUMERO           PIC 9(6).
+           05 CTA-PIN              PIC 9(4).
+           05 CTA-NOMBRE           PIC A(30).
+           05 CTA-MONEDA           PIC X(3).
+           05 CTA-SALDO            PIC S9(7)V99.
+           05 CTA-LIMITE-DIARIO    PIC S9(7)V99.
+           05 CTA-RETIRADO-HOY     PIC S9(7)V99.
+           05 CTA-FECHA-RETIRO     PIC 9(8).
+           05 CTA-INTENTOS-FALLOS  PIC 9(1).
+           05 CTA-BLOQUEADA        PIC X(1).
