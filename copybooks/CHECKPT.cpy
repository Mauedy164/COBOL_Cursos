@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Layout del registro de reinicio/checkpoint para procesos por
+      * lotes que leen archivos maestros grandes (empleados.dat, etc).
+      * Guarda la última llave procesada con éxito para poder reanudar
+      * un proceso que terminó de forma anormal sin repetir el archivo
+      * completo.
+      ******************************************************************
+       01 CHECKPOINT-REG.
+           05 CHK-PROGRAMA          PIC X(08).
+           05 CHK-ULTIMA-LLAVE      PIC 9(06).
