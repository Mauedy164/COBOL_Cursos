@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Layout del registro maestro de empleados (archivo indexado
+      * ARCHIVO-EMPLEADOS, empleados.dat). Compartido por los programas
+      * de captura, mantenimiento, nómina, censo y reportes de personal
+      * para que todos describan el registro de la misma manera.
+      ******************************************************************
+       01 EMPLEADO-REG.
+           05 EMP-ID               PIC 9(6).
+           05 EMP-NOMBRE            PIC A(25).
+           05 EMP-APELLIDOS         PIC A(30).
+           05 EMP-EDAD              PIC 9(2).
+           05 EMP-DEPARTAMENTO      PIC X(4).
+           05 EMP-SALARIO           PIC S9(7)V99.
