@@ -0,0 +1,187 @@
+      ******************************************************************
+      * Censo de personal.
+      * Lee el archivo maestro de empleados (empleados.dat) y produce
+      * un reporte de plantilla y edad promedio por departamento, con
+      * un renglón de gran total al final.
+      *
+      * Igual que NOMINA, lleva checkpoint para poder reanudar un
+      * censo que se haya interrumpido a la mitad del archivo.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CENSO-EMPLEADOS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-EMPLEADOS ASSIGN TO "empleados.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS EMP-ID
+              FILE STATUS IS FS-EMPLEADOS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CENSO.CHK"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-CHECKPOINT.
+
+           SELECT REPORTE-FILE ASSIGN TO "CENSO.TXT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-REPORTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-EMPLEADOS.
+           COPY EMPLEADO.
+
+       FD  CHECKPOINT-FILE.
+           COPY CHECKPT.
+
+       FD  REPORTE-FILE.
+       01  LINEA-REPORTE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  FS-EMPLEADOS                 PIC X(2) VALUE "00".
+       01  FS-CHECKPOINT                 PIC X(2) VALUE "00".
+       01  FS-REPORTE                    PIC X(2) VALUE "00".
+
+       01  CHECKPOINT-CADA                PIC 9(2) VALUE 25.
+       01  CONTADOR-DESDE-CHECKPOINT       PIC 9(4) VALUE 0.
+
+       01  MAX-DEPTOS                       PIC 9(3) VALUE 50.
+       01  TOTAL-DEPTOS-DISTINTOS            PIC 9(3) VALUE 0.
+       01  TABLA-DEPTOS.
+           05 DEPTO-ENTRY OCCURS 50 TIMES INDEXED BY IDX-DEP.
+              10 DEP-CODIGO              PIC X(4).
+              10 DEP-EMPLEADOS             PIC 9(5) VALUE 0.
+              10 DEP-SUMA-EDADES            PIC 9(7) VALUE 0.
+
+       01  IDX-BUSCADO                    PIC 9(3) VALUE 0.
+       01  TOTAL-GENERAL-EMPLEADOS          PIC 9(6) VALUE 0.
+       01  TOTAL-GENERAL-EDADES              PIC 9(8) VALUE 0.
+       01  EDAD-PROMEDIO                      PIC ZZ9.9.
+
+       01  LINEA-DETALLE.
+           05 LD-DEPTO                   PIC X(4).
+           05 FILLER                      PIC X(3) VALUE SPACES.
+           05 LD-EMPLEADOS                 PIC ZZ,ZZ9.
+           05 FILLER                       PIC X(3) VALUE SPACES.
+           05 LD-PROMEDIO                   PIC ZZ9.9.
+
+       PROCEDURE DIVISION.
+       GENERA-CENSO.
+           OPEN INPUT ARCHIVO-EMPLEADOS.
+           IF FS-EMPLEADOS NOT = "00"
+              DISPLAY "No se pudo abrir el archivo de empleados."
+           ELSE
+              OPEN OUTPUT REPORTE-FILE
+
+              MOVE "CENSO DE PERSONAL POR DEPARTAMENTO" TO
+                 LINEA-REPORTE
+              WRITE LINEA-REPORTE
+              MOVE "DEPTO   EMPLEADOS   EDAD PROMEDIO" TO
+                 LINEA-REPORTE
+              WRITE LINEA-REPORTE
+
+              PERFORM RECUPERA-CHECKPOINT
+
+              PERFORM ACUMULA-EMPLEADO UNTIL FS-EMPLEADOS = "10"
+
+              PERFORM IMPRIME-DEPTO
+                 VARYING IDX-DEP FROM 1 BY 1
+                 UNTIL IDX-DEP > TOTAL-DEPTOS-DISTINTOS
+
+              MOVE SPACES TO LINEA-REPORTE
+              WRITE LINEA-REPORTE
+              IF TOTAL-GENERAL-EMPLEADOS > 0
+                 COMPUTE EDAD-PROMEDIO ROUNDED =
+                    TOTAL-GENERAL-EDADES / TOTAL-GENERAL-EMPLEADOS
+              ELSE
+                 MOVE 0 TO EDAD-PROMEDIO
+              END-IF
+              STRING "GRAN TOTAL EMPLEADOS: " TOTAL-GENERAL-EMPLEADOS
+                 DELIMITED BY SIZE INTO LINEA-REPORTE
+              WRITE LINEA-REPORTE
+              STRING "EDAD PROMEDIO GENERAL: " EDAD-PROMEDIO
+                 DELIMITED BY SIZE INTO LINEA-REPORTE
+              WRITE LINEA-REPORTE
+
+              CLOSE ARCHIVO-EMPLEADOS
+              CLOSE REPORTE-FILE
+              PERFORM BORRA-CHECKPOINT
+           END-IF.
+           STOP RUN.
+
+       RECUPERA-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF FS-CHECKPOINT = "00"
+              READ CHECKPOINT-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    DISPLAY "Reanudando censo después del empleado "
+                       CHK-ULTIMA-LLAVE
+                    MOVE CHK-ULTIMA-LLAVE TO EMP-ID
+                    START ARCHIVO-EMPLEADOS KEY IS GREATER THAN EMP-ID
+                       INVALID KEY MOVE "10" TO FS-EMPLEADOS
+                    END-START
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       ACUMULA-EMPLEADO.
+           READ ARCHIVO-EMPLEADOS NEXT
+              AT END MOVE "10" TO FS-EMPLEADOS
+           END-READ.
+           IF FS-EMPLEADOS NOT = "10"
+              PERFORM LOCALIZA-DEPTO
+              ADD 1 TO DEP-EMPLEADOS (IDX-BUSCADO)
+              ADD EMP-EDAD TO DEP-SUMA-EDADES (IDX-BUSCADO)
+              ADD 1 TO TOTAL-GENERAL-EMPLEADOS
+              ADD EMP-EDAD TO TOTAL-GENERAL-EDADES
+
+              ADD 1 TO CONTADOR-DESDE-CHECKPOINT
+              IF CONTADOR-DESDE-CHECKPOINT >= CHECKPOINT-CADA
+                 PERFORM GRABA-CHECKPOINT
+                 MOVE 0 TO CONTADOR-DESDE-CHECKPOINT
+              END-IF
+           END-IF.
+
+       LOCALIZA-DEPTO.
+           MOVE 0 TO IDX-BUSCADO.
+           PERFORM COMPARA-DEPTO
+              VARYING IDX-DEP FROM 1 BY 1
+              UNTIL IDX-DEP > TOTAL-DEPTOS-DISTINTOS
+                 OR IDX-BUSCADO NOT = 0.
+
+           IF IDX-BUSCADO = 0
+              ADD 1 TO TOTAL-DEPTOS-DISTINTOS
+              MOVE TOTAL-DEPTOS-DISTINTOS TO IDX-BUSCADO
+              MOVE EMP-DEPARTAMENTO TO DEP-CODIGO (IDX-BUSCADO)
+           END-IF.
+
+       COMPARA-DEPTO.
+           IF DEP-CODIGO (IDX-DEP) = EMP-DEPARTAMENTO
+              MOVE IDX-DEP TO IDX-BUSCADO
+           END-IF.
+
+       IMPRIME-DEPTO.
+           MOVE DEP-CODIGO (IDX-DEP) TO LD-DEPTO.
+           MOVE DEP-EMPLEADOS (IDX-DEP) TO LD-EMPLEADOS.
+           IF DEP-EMPLEADOS (IDX-DEP) > 0
+              COMPUTE LD-PROMEDIO ROUNDED =
+                 DEP-SUMA-EDADES (IDX-DEP) / DEP-EMPLEADOS (IDX-DEP)
+           ELSE
+              MOVE 0 TO LD-PROMEDIO
+           END-IF.
+           MOVE LINEA-DETALLE TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+
+       GRABA-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE "CENSO" TO CHK-PROGRAMA.
+           MOVE EMP-ID TO CHK-ULTIMA-LLAVE.
+           WRITE CHECKPOINT-REG.
+           CLOSE CHECKPOINT-FILE.
+
+       BORRA-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       END PROGRAM CENSO-EMPLEADOS.
